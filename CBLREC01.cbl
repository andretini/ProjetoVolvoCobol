@@ -0,0 +1,348 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLREC01.
+
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VEICULOS ASSIGN TO
+       'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\VEICULOS.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS AS-STATUS-V.
+
+       SELECT CLIENTES ASSIGN TO
+       'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\CLIENTES.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS AS-STATUS-C.
+
+       SELECT ALUGUEL ASSIGN TO
+       'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\ALUGUEL.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS AS-STATUS-A.
+
+       SELECT EXCECOES ASSIGN TO
+       'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\EXCECOES.txt'
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS AS-STATUS-E.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD VEICULOS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 ARQ-VEICULOS                    PIC X(280).
+       01 FILLER REDEFINES ARQ-VEICULOS.
+           05 ARQ-VEICULOS-ID              PIC X(04).
+           05 ARQ-VEICULOS-MODELO          PIC X(20).
+           05 ARQ-VEICULOS-MARCA           PIC X(100).
+           05 ARQ-VEICULOS-ANO             PIC X(04).
+           05 ARQ-VEICULOS-PLACA           PIC X(20).
+           05 ARQ-VEICULOS-CATEGORIA       PIC X(20).
+           05 ARQ-VEICULOS-TIPO            PIC X(20).
+           05 ARQ-VEICULOS-ESTADO          PIC X(20).
+           05 ARQ-VEICULOS-VALOR-COMPRA    PIC X(15).
+           05 ARQ-VEICULOS-VALOR-DIARIA    PIC X(05).
+           05 ARQ-VEICULOS-MANUT-MOTIVO    PIC X(40).
+           05 ARQ-VEICULOS-MANUT-DATA      PIC X(08).
+           05 ARQ-VEICULOS-FILIAL          PIC X(02).
+           05 ARQ-VEICULOS-FIM             PIC X(002).
+
+       FD CLIENTES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 ARQ-CLIENTES                     PIC X(340).
+       01 FILLER REDEFINES ARQ-CLIENTES.
+           05 ARQ-CLIENTES-ID              PIC X(04).
+           05 ARQ-CLIENTES-NOME            PIC X(20).
+           05 ARQ-CLIENTES-SOBRENOME       PIC X(80).
+           05 ARQ-CLIENTES-RG              PIC X(12).
+           05 ARQ-CLIENTES-CPF             PIC X(20).
+           05 ARQ-CLIENTES-ENDERECO        PIC X(200).
+           05 ARQ-CLIENTES-FILIAL          PIC X(02).
+           05 ARQ-CLIENTES-FIM             PIC X(002).
+
+       FD ALUGUEL
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 ARQ-ALUGUEL                      PIC X(35).
+       01 FILLER REDEFINES ARQ-ALUGUEL.
+           05 ARQ-ALUGUEL-DIAS             PIC 9(03).
+           05 ARQ-ALUGUEL-VALOR            PIC 9(05),99.
+           05 ARQ-ALUGUEL-DATA             PIC X(12).
+           05 ARQ-ALUGUEL-CLIENTE          PIC 9(04).
+           05 ARQ-ALUGUEL-VEICULO          PIC 9(04).
+           05 ARQ-ALUGUEL-FILIAL           PIC X(02).
+           05 ARQ-CLIENTES-FIM             PIC X(002).
+
+       FD EXCECOES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 ARQ-EXCECOES                     PIC X(100).
+       01 FILLER REDEFINES ARQ-EXCECOES.
+           05 ARQ-EXCECOES-TIPO            PIC X(30).
+           05 ARQ-EXCECOES-VEICULO         PIC X(04).
+           05 ARQ-EXCECOES-CLIENTE         PIC X(04).
+           05 ARQ-EXCECOES-DESCRICAO       PIC X(62).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 LISTACLIENTE.
+           10 LISTACLIENTE-01                   PIC X(51) VALUE
+           'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\PROJC\bin\'.
+           10 LISTACLIENTE-02                   PIC X(100) VALUE
+           'Release\net8.0\win-x64\publish\PROJC.exe'.
+           10 LISTACLIENTE-03                   PIC X(20) VALUE
+           ' "LISTACLIENTE"'.
+           10 LISTACLIENTE-04                   PIC X(100) VALUE
+           ' "D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\CLIENTES.txt"'.
+
+       01 LISTAVEICULO.
+           10 LISTAVEICULO-01                   PIC X(51) VALUE
+           'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\PROJC\bin\'.
+           10 LISTAVEICULO-02                   PIC X(100) VALUE
+           'Release\net8.0\win-x64\publish\PROJC.exe'.
+           10 LISTAVEICULO-03                   PIC X(20) VALUE
+           ' "LISTAVEICULO"'.
+           10 LISTAVEICULO-04                   PIC X(100) VALUE
+           ' "D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\VEICULOS.txt"'.
+
+       01 AS-STATUS-V                      PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-C                      PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-A                      PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E                      PIC 9(02) VALUE ZEROS.
+
+       01 LOOP-LISTA                       PIC 9(01) VALUE ZEROS.
+
+       01 REC-VEIC-QTDE                    PIC 9(04) VALUE ZEROS.
+       01 REC-VEIC-IDX                     PIC 9(04) VALUE ZEROS.
+       01 REC-VEIC-TAB.
+           05 REC-VEIC OCCURS 500 TIMES.
+               10 REC-VEIC-ID              PIC 9(04).
+               10 REC-VEIC-ESTADO          PIC X(20).
+
+       01 REC-CLI-QTDE                     PIC 9(04) VALUE ZEROS.
+       01 REC-CLI-IDX                      PIC 9(04) VALUE ZEROS.
+       01 REC-CLI-TAB.
+           05 REC-CLI OCCURS 500 TIMES.
+               10 REC-CLI-ID               PIC 9(04).
+
+       01 REC-ALUG-QTDE                    PIC 9(04) VALUE ZEROS.
+       01 REC-ALUG-IDX                     PIC 9(04) VALUE ZEROS.
+       01 REC-ALUG-TAB.
+           05 REC-ALUG-VEIC OCCURS 500 TIMES
+                                            PIC 9(04).
+
+       01 REC-ACHOU                        PIC X(01) VALUE 'N'.
+           88 REC-ACHOU-SIM                VALUE 'S'.
+           88 REC-ACHOU-NAO                VALUE 'N'.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-CARREGAR-VEICULOS.
+           PERFORM 1010-CARREGAR-CLIENTES.
+
+           OPEN OUTPUT EXCECOES
+           IF AS-STATUS-E NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE EXCECOES'
+           ELSE
+               PERFORM 2000-VERIFICAR-ALUGUEL
+               PERFORM 2010-VERIFICAR-VEICULOS-OCUPADOS
+               CLOSE EXCECOES
+           END-IF
+
+           STOP RUN.
+
+       1000-CARREGAR-VEICULOS              SECTION.
+
+           MOVE ZEROS TO REC-VEIC-QTDE
+           CALL 'SYSTEM' USING LISTAVEICULO
+           OPEN INPUT VEICULOS
+           IF AS-STATUS-V EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ VEICULOS
+                   IF AS-STATUS-V NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       IF REC-VEIC-QTDE < 500
+                           ADD 1 TO REC-VEIC-QTDE
+                           MOVE ARQ-VEICULOS-ID TO
+                               REC-VEIC-ID (REC-VEIC-QTDE)
+                           MOVE ARQ-VEICULOS-ESTADO TO
+                               REC-VEIC-ESTADO (REC-VEIC-QTDE)
+                       ELSE
+                           DISPLAY 'AVISO: LIMITE DE 500 VEICULOS '
+                               'ATINGIDO - RECONCILIACAO INCOMPLETA'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VEICULOS
+           END-IF
+
+           .
+       1000-CARREGAR-VEICULOS-FIM.
+           EXIT.
+
+       1010-CARREGAR-CLIENTES               SECTION.
+
+           MOVE ZEROS TO REC-CLI-QTDE
+           CALL 'SYSTEM' USING LISTACLIENTE
+           OPEN INPUT CLIENTES
+           IF AS-STATUS-C EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ CLIENTES
+                   IF AS-STATUS-C NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       IF REC-CLI-QTDE < 500
+                           ADD 1 TO REC-CLI-QTDE
+                           MOVE ARQ-CLIENTES-ID TO
+                               REC-CLI-ID (REC-CLI-QTDE)
+                       ELSE
+                           DISPLAY 'AVISO: LIMITE DE 500 CLIENTES '
+                               'ATINGIDO - RECONCILIACAO INCOMPLETA'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF
+
+           .
+       1010-CARREGAR-CLIENTES-FIM.
+           EXIT.
+
+       2000-VERIFICAR-ALUGUEL                SECTION.
+
+           MOVE ZEROS TO REC-ALUG-QTDE
+           OPEN INPUT ALUGUEL
+           IF AS-STATUS-A EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ ALUGUEL
+                   IF AS-STATUS-A NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       PERFORM 2001-VALIDAR-VEICULO-ALUGUEL
+                       PERFORM 2002-VALIDAR-CLIENTE-ALUGUEL
+                       IF REC-ALUG-QTDE < 500
+                           ADD 1 TO REC-ALUG-QTDE
+                           MOVE ARQ-ALUGUEL-VEICULO TO
+                               REC-ALUG-VEIC (REC-ALUG-QTDE)
+                       ELSE
+                           DISPLAY 'AVISO: LIMITE DE 500 LOCACOES '
+                               'ATINGIDO - RECONCILIACAO INCOMPLETA'
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ALUGUEL
+           END-IF
+
+           .
+       2000-VERIFICAR-ALUGUEL-FIM.
+           EXIT.
+
+       2001-VALIDAR-VEICULO-ALUGUEL           SECTION.
+
+           MOVE 'N' TO REC-ACHOU
+           PERFORM VARYING REC-VEIC-IDX FROM 1 BY 1
+               UNTIL REC-VEIC-IDX > REC-VEIC-QTDE
+               IF REC-VEIC-ID (REC-VEIC-IDX) EQUAL
+                       ARQ-ALUGUEL-VEICULO
+                   MOVE 'S' TO REC-ACHOU
+                   IF REC-VEIC-ESTADO (REC-VEIC-IDX) NOT EQUAL
+                           'Ocupado'
+                       MOVE 'VEICULO NAO OCUPADO' TO
+                           ARQ-EXCECOES-TIPO
+                       MOVE ARQ-ALUGUEL-VEICULO TO
+                           ARQ-EXCECOES-VEICULO
+                       MOVE ARQ-ALUGUEL-CLIENTE TO
+                           ARQ-EXCECOES-CLIENTE
+                       MOVE 'LOCACAO ATIVA COM VEICULO NAO OCUPADO'
+                           TO ARQ-EXCECOES-DESCRICAO
+                       WRITE ARQ-EXCECOES
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF REC-ACHOU-NAO
+               MOVE 'VEICULO INEXISTENTE' TO ARQ-EXCECOES-TIPO
+               MOVE ARQ-ALUGUEL-VEICULO TO ARQ-EXCECOES-VEICULO
+               MOVE ARQ-ALUGUEL-CLIENTE TO ARQ-EXCECOES-CLIENTE
+               MOVE 'LOCACAO REFERENCIA VEICULO NAO CADASTRADO'
+                   TO ARQ-EXCECOES-DESCRICAO
+               WRITE ARQ-EXCECOES
+           END-IF
+
+           .
+       2001-VALIDAR-VEICULO-ALUGUEL-FIM.
+           EXIT.
+
+       2002-VALIDAR-CLIENTE-ALUGUEL           SECTION.
+
+           MOVE 'N' TO REC-ACHOU
+           PERFORM VARYING REC-CLI-IDX FROM 1 BY 1
+               UNTIL REC-CLI-IDX > REC-CLI-QTDE
+               IF REC-CLI-ID (REC-CLI-IDX) EQUAL
+                       ARQ-ALUGUEL-CLIENTE
+                   MOVE 'S' TO REC-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF REC-ACHOU-NAO
+               MOVE 'CLIENTE INEXISTENTE' TO ARQ-EXCECOES-TIPO
+               MOVE ARQ-ALUGUEL-VEICULO TO ARQ-EXCECOES-VEICULO
+               MOVE ARQ-ALUGUEL-CLIENTE TO ARQ-EXCECOES-CLIENTE
+               MOVE 'LOCACAO REFERENCIA CLIENTE NAO CADASTRADO'
+                   TO ARQ-EXCECOES-DESCRICAO
+               WRITE ARQ-EXCECOES
+           END-IF
+
+           .
+       2002-VALIDAR-CLIENTE-ALUGUEL-FIM.
+           EXIT.
+
+       2010-VERIFICAR-VEICULOS-OCUPADOS       SECTION.
+
+           PERFORM VARYING REC-VEIC-IDX FROM 1 BY 1
+               UNTIL REC-VEIC-IDX > REC-VEIC-QTDE
+               IF REC-VEIC-ESTADO (REC-VEIC-IDX) EQUAL 'Ocupado'
+                   MOVE 'N' TO REC-ACHOU
+                   PERFORM VARYING REC-ALUG-IDX FROM 1 BY 1
+                       UNTIL REC-ALUG-IDX > REC-ALUG-QTDE
+                       IF REC-ALUG-VEIC (REC-ALUG-IDX) EQUAL
+                               REC-VEIC-ID (REC-VEIC-IDX)
+                           MOVE 'S' TO REC-ACHOU
+                       END-IF
+                   END-PERFORM
+                   IF REC-ACHOU-NAO
+                       MOVE 'OCUPADO SEM LOCACAO' TO
+                           ARQ-EXCECOES-TIPO
+                       MOVE REC-VEIC-ID (REC-VEIC-IDX) TO
+                           ARQ-EXCECOES-VEICULO
+                       MOVE SPACES TO ARQ-EXCECOES-CLIENTE
+                       MOVE 'VEICULO OCUPADO SEM LOCACAO'
+                           TO ARQ-EXCECOES-DESCRICAO
+                       WRITE ARQ-EXCECOES
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           .
+       2010-VERIFICAR-VEICULOS-OCUPADOS-FIM.
+           EXIT.
+
+       END PROGRAM CBLREC01.
