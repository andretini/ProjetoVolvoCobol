@@ -40,7 +40,7 @@
        FD VEICULOS
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01 ARQ-VEICULOS                    PIC X(230).
+       01 ARQ-VEICULOS                    PIC X(280).
        01 FILLER REDEFINES ARQ-VEICULOS.
            05 ARQ-VEICULOS-ID              PIC X(04).
            05 ARQ-VEICULOS-MODELO          PIC X(20).
@@ -52,6 +52,9 @@
            05 ARQ-VEICULOS-ESTADO          PIC X(20).
            05 ARQ-VEICULOS-VALOR-COMPRA    PIC X(15).
            05 ARQ-VEICULOS-VALOR-DIARIA    PIC X(05).
+           05 ARQ-VEICULOS-MANUT-MOTIVO    PIC X(40).
+           05 ARQ-VEICULOS-MANUT-DATA      PIC X(08).
+           05 ARQ-VEICULOS-FILIAL          PIC X(02).
            05 ARQ-VEICULOS-FIM             PIC X(002).
 
 
@@ -60,7 +63,7 @@
        FD CLIENTES
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01 ARQ-CLIENTES                     PIC X(338).
+       01 ARQ-CLIENTES                     PIC X(340).
        01 FILLER REDEFINES ARQ-CLIENTES.
            05 ARQ-CLIENTES-ID              PIC X(04).
            05 ARQ-CLIENTES-NOME            PIC X(20).
@@ -68,29 +71,37 @@
            05 ARQ-CLIENTES-RG              PIC X(12).
            05 ARQ-CLIENTES-CPF             PIC X(20).
            05 ARQ-CLIENTES-ENDERECO        PIC X(200).
+           05 ARQ-CLIENTES-FILIAL          PIC X(02).
            05 ARQ-CLIENTES-FIM             PIC X(002).
 
 
        FD ALUGUEL
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01 ARQ-ALUGUEL                      PIC X(32).
+       01 ARQ-ALUGUEL                      PIC X(35).
        01 FILLER REDEFINES ARQ-ALUGUEL.
            05 ARQ-ALUGUEL-DIAS             PIC 9(03).
            05 ARQ-ALUGUEL-VALOR            PIC 9(05),99.
            05 ARQ-ALUGUEL-DATA             PIC X(12).
            05 ARQ-ALUGUEL-CLIENTE          PIC 9(04).
            05 ARQ-ALUGUEL-VEICULO          PIC 9(04).
+           05 ARQ-ALUGUEL-FILIAL           PIC X(02).
            05 ARQ-CLIENTES-FIM             PIC X(002).
 
        FD IDS
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01 ARQ-IDS                          PIC X(32).
+       01 ARQ-IDS                          PIC X(50).
        01 FILLER REDEFINES ARQ-IDS.
            05 ARQ-IDS-CLIENTE              PIC 9(08).
            05 ARQ-IDS-VEICULOS             PIC 9(08).
            05 ARQ-IDS-DIAS                 PIC 9(08).
+           05 ARQ-IDS-OPERACAO             PIC X(15).
+           05 ARQ-IDS-STATUS               PIC X(01).
+               88 ARQ-IDS-PENDENTE             VALUE 'P'.
+               88 ARQ-IDS-CONFIRMADO           VALUE 'C'.
+           05 ARQ-IDS-DATA                 PIC X(08).
+           05 ARQ-IDS-FILIAL                PIC X(02).
 
 
       ******************************************************************
@@ -113,6 +124,105 @@
        01 RESPOSTA-INICIALIZAR             PIC 9(01) VALUE ZEROS.
        01 RESPOSTA-GENERICA                PIC X(200) VALUE SPACES.
 
+       01 FAT-VALOR-NUM                    PIC 9(07)V99 VALUE ZEROS.
+       01 FAT-QTDE-VEIC                    PIC 9(04) VALUE ZEROS.
+       01 FAT-QTDE-DATA                    PIC 9(04) VALUE ZEROS.
+       01 FAT-IDX                          PIC 9(04) VALUE ZEROS.
+       01 FAT-ACHOU                        PIC X(01) VALUE 'N'.
+           88 FAT-ACHOU-SIM                VALUE 'S'.
+           88 FAT-ACHOU-NAO                VALUE 'N'.
+
+       01 FAT-TAB-VEIC.
+           05 FAT-VEIC OCCURS 200 TIMES.
+               10 FAT-VEIC-ID              PIC 9(04).
+               10 FAT-VEIC-TOTAL           PIC 9(07)V99.
+
+       01 FAT-TAB-DATA.
+           05 FAT-DATA OCCURS 200 TIMES.
+               10 FAT-DATA-VALOR           PIC X(12).
+               10 FAT-DATA-TOTAL           PIC 9(07)V99.
+
+       01 CLIENTE-NOVO.
+           05 CLIENTE-NOVO-NOME            PIC X(20).
+           05 CLIENTE-NOVO-SOBRENOME       PIC X(80).
+           05 CLIENTE-NOVO-ENDERECO        PIC X(200).
+           05 CLIENTE-NOVO-RG              PIC X(12).
+           05 CLIENTE-NOVO-CPF             PIC X(20).
+
+       01 CPF-DUPLICADO                    PIC X(01) VALUE 'N'.
+           88 CPF-DUPLICADO-SIM            VALUE 'S'.
+           88 CPF-DUPLICADO-NAO            VALUE 'N'.
+
+       01 CLIENTE-PROX-ID                  PIC 9(04) VALUE ZEROS.
+       01 CLIENTE-ID-NUM                   PIC 9(04) VALUE ZEROS.
+       01 VEICULO-PROX-ID                  PIC 9(04) VALUE ZEROS.
+       01 VEICULO-ID-NUM                   PIC 9(04) VALUE ZEROS.
+
+       01 MANUT-OPCAO                      PIC 9(01) VALUE ZEROS.
+       01 MANUT-VEICULO-ID-BUSCA           PIC 9(04) VALUE ZEROS.
+       01 MANUT-VEIC-QTDE                  PIC 9(04) VALUE ZEROS.
+       01 MANUT-VEIC-IDX                   PIC 9(04) VALUE ZEROS.
+       01 MANUT-VEIC-TAB.
+           05 MANUT-VEIC-REC OCCURS 500 TIMES
+                                            PIC X(280).
+
+       01 BUSCA-CRITERIO                   PIC 9(01) VALUE ZEROS.
+       01 BUSCA-NOME                       PIC X(20) VALUE SPACES.
+       01 BUSCA-CPF                        PIC X(20) VALUE SPACES.
+       01 BUSCA-NOME-LEN                   PIC 9(02) VALUE ZEROS.
+       01 BUSCA-IDX                        PIC 9(02) VALUE ZEROS.
+       01 BUSCA-POS                        PIC 9(02) VALUE ZEROS.
+       01 BUSCA-ACHOU                      PIC X(01) VALUE 'N'.
+           88 BUSCA-ACHOU-SIM              VALUE 'S'.
+           88 BUSCA-ACHOU-NAO              VALUE 'N'.
+
+       01 ALUG-DATA-EDITADA                PIC X(08) VALUE SPACES.
+       01 ALUG-DATA-YYYYMMDD               PIC 9(08) VALUE ZEROS.
+       01 ALUG-DATA-INTEGER                PIC S9(09) VALUE ZEROS.
+       01 ALUG-DATA-PREVISTA-INTEGER       PIC S9(09) VALUE ZEROS.
+       01 HOJE-YYYYMMDD                    PIC 9(08) VALUE ZEROS.
+       01 HOJE-INTEGER                     PIC S9(09) VALUE ZEROS.
+       01 VEICULO-OCUPADO                  PIC X(01) VALUE 'N'.
+           88 VEICULO-OCUPADO-SIM          VALUE 'S'.
+           88 VEICULO-OCUPADO-NAO          VALUE 'N'.
+       01 VEICULO-OCUPADO-ID-BUSCA         PIC 9(04) VALUE ZEROS.
+       01 VEICULO-FILIAL-BUSCA             PIC 9(04) VALUE ZEROS.
+       01 VEICULO-FILIAL-ENCONTRADA        PIC X(02) VALUE SPACES.
+       01 LOOP-LISTA-VEIC                  PIC 9(01) VALUE ZEROS.
+
+       01 ATRASO-VEIC-QTDE                 PIC 9(04) VALUE ZEROS.
+       01 ATRASO-VEIC-IDX                  PIC 9(04) VALUE ZEROS.
+       01 ATRASO-ACHOU                     PIC X(01) VALUE 'N'.
+           88 ATRASO-ACHOU-SIM             VALUE 'S'.
+           88 ATRASO-ACHOU-NAO             VALUE 'N'.
+       01 ATRASO-VEIC-TAB.
+           05 ATRASO-VEIC OCCURS 200 TIMES.
+               10 ATRASO-VEIC-ID           PIC 9(04).
+               10 ATRASO-VEIC-CLIENTE      PIC 9(04).
+               10 ATRASO-VEIC-DIAS         PIC 9(03).
+               10 ATRASO-VEIC-DATA         PIC X(12).
+               10 ATRASO-VEIC-DATA-INT     PIC S9(09).
+
+       01 FILIAL-ATUAL                     PIC X(02) VALUE SPACES.
+
+       01 DEVOL-VEICULO-ID                 PIC 9(04) VALUE ZEROS.
+       01 DEVOL-CLIENTE-ID                 PIC 9(04) VALUE ZEROS.
+       01 DEVOL-DIAS                       PIC 9(03) VALUE ZEROS.
+       01 DEVOL-VALOR-DIARIA               PIC 9(05) VALUE ZEROS.
+       01 DEVOL-VALOR-TOTAL                PIC 9(07)V99 VALUE ZEROS.
+       01 DEVOL-CLIENTE-NOME               PIC X(20) VALUE SPACES.
+       01 DEVOL-CLIENTE-SOBRENOME          PIC X(80) VALUE SPACES.
+       01 DEVOL-ALUGUEL-ACHOU              PIC X(01) VALUE 'N'.
+           88 DEVOL-ALUGUEL-ACHOU-SIM      VALUE 'S'.
+           88 DEVOL-ALUGUEL-ACHOU-NAO      VALUE 'N'.
+       01 DEVOL-VEICULO-ACHOU              PIC X(01) VALUE 'N'.
+           88 DEVOL-VEICULO-ACHOU-SIM      VALUE 'S'.
+           88 DEVOL-VEICULO-ACHOU-NAO      VALUE 'N'.
+       01 DEVOL-CLIENTE-ACHOU              PIC X(01) VALUE 'N'.
+           88 DEVOL-CLIENTE-ACHOU-SIM      VALUE 'S'.
+           88 DEVOL-CLIENTE-ACHOU-NAO      VALUE 'N'.
+       01 DEVOL-DATA-INTEGER               PIC S9(09) VALUE ZEROS.
+
        01 ADDCLIENTE.
            10 ADDCLIENTE-01                   PIC X(51) VALUE
            'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\PROJC\bin\'.
@@ -183,14 +293,57 @@
            10 ALUGARVEICULO-04                   PIC X(100) VALUE
            ' "D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\IDS.txt"'.
 
+       01 MANUTVEICULO.
+           10 MANUTVEICULO-01                   PIC X(51) VALUE
+           'D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\PROJC\bin\'.
+           10 MANUTVEICULO-02                   PIC X(100) VALUE
+           'Release\net8.0\win-x64\publish\PROJC.exe'.
+           10 MANUTVEICULO-03                   PIC X(20) VALUE
+           ' "MANUTVEICULO"'.
+           10 MANUTVEICULO-04                   PIC X(100) VALUE
+           ' "D:\VS_CODE\Volvo_Cobol\Volvo_Final_Cobol\VEICULOS.txt"'.
+
       ******************************************************************
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 0100-VERIFICAR-PENDENCIA-IDS.
+           PERFORM 0050-SELECIONAR-FILIAL.
            PERFORM 1000-INICIALIZAR UNTIL LOOP-INICILAIZAR = 1.
            PERFORM 3000-FINALIZAR.
 
+       0050-SELECIONAR-FILIAL               SECTION.
+
+           DISPLAY 'SELECIONE A FILIAL (CODIGO DE 2 DIGITOS):'
+           ACCEPT FILIAL-ATUAL
+
+           .
+       0050-SELECIONAR-FILIAL-FIM.
+           EXIT.
+
+       0100-VERIFICAR-PENDENCIA-IDS        SECTION.
+
+           OPEN INPUT IDS
+           IF AS-STATUS-I EQUAL ZEROS
+               READ IDS
+               IF AS-STATUS-I EQUAL ZEROS AND ARQ-IDS-PENDENTE
+                   DISPLAY '*** ATENCAO ***'
+                   DISPLAY 'EXISTE UMA TRANSACAO NAO CONFIRMADA EM IDS'
+                   DISPLAY 'OPERACAO   : ' ARQ-IDS-OPERACAO
+                   DISPLAY 'DATA       : ' ARQ-IDS-DATA
+                   DISPLAY 'CLIENTE    : ' ARQ-IDS-CLIENTE
+                   DISPLAY 'VEICULO    : ' ARQ-IDS-VEICULOS
+                   DISPLAY 'VERIFIQUE SE A OPERACAO FOI REALMENTE'
+                   DISPLAY 'APLICADA ANTES DE CONTINUAR'
+               END-IF
+               CLOSE IDS
+           END-IF
+
+           .
+       0100-VERIFICAR-PENDENCIA-IDS-FIM.
+           EXIT.
+
       ***********************************************************************************
       *    MENUS
       ***********************************************************************************
@@ -233,7 +386,7 @@
 
            DISPLAY '1 - Adicionar Cliente'
            DISPLAY '2 - Mostar Clientes'
-           DISPLAY '3 - '
+           DISPLAY '3 - Buscar Cliente'
            DISPLAY '4 - Sair'
            ACCEPT RESPOSTA-INICIALIZAR
 
@@ -243,6 +396,8 @@
                PERFORM 2011-ADICIONAR-CLIENTE
            WHEN 2
                PERFORM 2012-LISTAR-CLIENTE
+           WHEN 3
+               PERFORM 2015-BUSCAR-CLIENTE
            WHEN 4
                MOVE 1 TO LOOP-CLIENTE
 
@@ -254,7 +409,7 @@
        1020-INICIALIZAR-VEICULO            SECTION.
            DISPLAY '1 - Adicionar Veiculo'
            DISPLAY '2 - Vender Veiculo'
-           DISPLAY '3 - '
+           DISPLAY '3 - Manutencao de Veiculo'
            DISPLAY '4 - Sair'
            ACCEPT RESPOSTA-INICIALIZAR
 
@@ -264,11 +419,7 @@
            WHEN 2
                PERFORM 2022-VENDER-VEICULO
            WHEN 3
-               OPEN INPUT VEICULOS
-               DISPLAY AS-STATUS-V
-               READ VEICULOS
-               DISPLAY AS-STATUS-V
-               DISPLAY ARQ-VEICULOS
+               PERFORM 2024-MARCAR-MANUTENCAO
            WHEN 4
                MOVE 1 TO LOOP-VEICULO
            .
@@ -279,8 +430,9 @@
 
            DISPLAY '1 - Alugar Carro'
            DISPLAY '2 - Devolver Carro'
-           DISPLAY '3 - '
-           DISPLAY '4 - SAIR'
+           DISPLAY '3 - Relatorio de Faturamento'
+           DISPLAY '4 - Relatorio de Atrasos'
+           DISPLAY '5 - SAIR'
            ACCEPT RESPOSTA-INICIALIZAR
 
            EVALUATE RESPOSTA-INICIALIZAR
@@ -288,7 +440,11 @@
                PERFORM 2031-ALUGAR-VEICULO
            WHEN 2
                PERFORM 2032-DEVOLVER-VEICULO
+           WHEN 3
+               PERFORM 2033-RELATORIO-FATURAMENTO
            WHEN 4
+               PERFORM 2036-RELATORIO-ATRASOS
+           WHEN 5
                MOVE 1 TO LOOP-LOCACAO
            .
        1030-INICIALIZAR_LOCACAO-FIM.
@@ -300,37 +456,55 @@
       ***********************************************************************************
 
        2011-ADICIONAR-CLIENTE              SECTION.
-           OPEN OUTPUT CLIENTES
-           DISPLAY AS-STATUS-C
-           IF AS-STATUS-C NOT EQUAL ZEROS
-               DISPLAY 'ERRO AO ABRIR ARQUIVO'
 
-               ELSE
-                   MOVE 00 TO ARQ-CLIENTES-ID
-                   DISPLAY 'Digite o Nome:'
-                   ACCEPT RESPOSTA-GENERICA
-                   MOVE RESPOSTA-GENERICA TO ARQ-CLIENTES-NOME
-                   DISPLAY 'Digite o Sobrenome:'
-                   ACCEPT RESPOSTA-GENERICA
-                   MOVE RESPOSTA-GENERICA TO ARQ-CLIENTES-SOBRENOME
-                   DISPLAY 'Digite o Endereco:'
-                   ACCEPT RESPOSTA-GENERICA
-                   MOVE RESPOSTA-GENERICA TO ARQ-CLIENTES-ENDERECO
-                   DISPLAY 'Digite o RG:'
-                   ACCEPT RESPOSTA-GENERICA
-                   MOVE RESPOSTA-GENERICA TO ARQ-CLIENTES-RG
-                   DISPLAY 'Digite o CPF:'
-                   ACCEPT RESPOSTA-GENERICA
-                   MOVE RESPOSTA-GENERICA TO ARQ-CLIENTES-CPF
-
-                   WRITE ARQ-CLIENTES
-                   CLOSE CLIENTES
+           DISPLAY 'Digite o Nome:'
+           ACCEPT RESPOSTA-GENERICA
+           MOVE RESPOSTA-GENERICA TO CLIENTE-NOVO-NOME
+           DISPLAY 'Digite o Sobrenome:'
+           ACCEPT RESPOSTA-GENERICA
+           MOVE RESPOSTA-GENERICA TO CLIENTE-NOVO-SOBRENOME
+           DISPLAY 'Digite o Endereco:'
+           ACCEPT RESPOSTA-GENERICA
+           MOVE RESPOSTA-GENERICA TO CLIENTE-NOVO-ENDERECO
+           DISPLAY 'Digite o RG:'
+           ACCEPT RESPOSTA-GENERICA
+           MOVE RESPOSTA-GENERICA TO CLIENTE-NOVO-RG
+           DISPLAY 'Digite o CPF:'
+           ACCEPT RESPOSTA-GENERICA
+           MOVE RESPOSTA-GENERICA TO CLIENTE-NOVO-CPF
+
+           PERFORM 2013-VERIFICAR-CPF-DUPLICADO
+
+           IF CPF-DUPLICADO-SIM
+               DISPLAY 'JA EXISTE CLIENTE CADASTRADO COM ESSE CPF'
+               DISPLAY 'OPERACAO CANCELADA'
+           ELSE
+               PERFORM 2014-CALCULAR-PROXIMO-ID-CLIENTE
+
+               OPEN OUTPUT CLIENTES
+               IF AS-STATUS-C NOT EQUAL ZEROS
+                   DISPLAY 'ERRO AO ABRIR ARQUIVO'
 
-                   CALL 'SYSTEM' USING ADDCLIENTE
+                   ELSE
+                       MOVE CLIENTE-PROX-ID TO ARQ-CLIENTES-ID
+                       MOVE CLIENTE-NOVO-NOME TO ARQ-CLIENTES-NOME
+                       MOVE CLIENTE-NOVO-SOBRENOME TO
+                           ARQ-CLIENTES-SOBRENOME
+                       MOVE CLIENTE-NOVO-ENDERECO TO
+                           ARQ-CLIENTES-ENDERECO
+                       MOVE CLIENTE-NOVO-RG TO ARQ-CLIENTES-RG
+                       MOVE CLIENTE-NOVO-CPF TO ARQ-CLIENTES-CPF
+                       MOVE FILIAL-ATUAL TO ARQ-CLIENTES-FILIAL
 
+                       WRITE ARQ-CLIENTES
+                       CLOSE CLIENTES
 
+                       DISPLAY 'CLIENTE CADASTRADO COM O ID '
+                           ARQ-CLIENTES-ID
 
+                       CALL 'SYSTEM' USING ADDCLIENTE
 
+               END-IF
            END-IF
 
            .
@@ -349,12 +523,14 @@
                    DISPLAY 'FIM DA LISTA'
                    MOVE 1 TO LOOP-LISTA
                ELSE
-                   DISPLAY ARQ-CLIENTES-ID '                           '
-                   DISPLAY ARQ-CLIENTES-NOME '                         '
-                   DISPLAY ARQ-CLIENTES-SOBRENOME
-                   DISPLAY ARQ-CLIENTES-ENDERECO
-                   DISPLAY ARQ-CLIENTES-RG '                           '
-                   DISPLAY ARQ-CLIENTES-CPF '                    '
+                   IF ARQ-CLIENTES-FILIAL EQUAL FILIAL-ATUAL
+                       DISPLAY ARQ-CLIENTES-ID '                       '
+                       DISPLAY ARQ-CLIENTES-NOME '                     '
+                       DISPLAY ARQ-CLIENTES-SOBRENOME
+                       DISPLAY ARQ-CLIENTES-ENDERECO
+                       DISPLAY ARQ-CLIENTES-RG '                       '
+                       DISPLAY ARQ-CLIENTES-CPF '                '
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -362,14 +538,153 @@
        2012-LISTAR-CLIENTE-FIM.
            EXIT.
 
+       2013-VERIFICAR-CPF-DUPLICADO        SECTION.
+
+           MOVE 'N' TO CPF-DUPLICADO
+           CALL 'SYSTEM' USING LISTACLIENTE
+           OPEN INPUT CLIENTES
+           IF AS-STATUS-C EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ CLIENTES
+                   IF AS-STATUS-C NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       IF ARQ-CLIENTES-CPF EQUAL CLIENTE-NOVO-CPF
+                           MOVE 'S' TO CPF-DUPLICADO
+                           MOVE 1 TO LOOP-LISTA
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF
+
+           .
+       2013-VERIFICAR-CPF-DUPLICADO-FIM.
+           EXIT.
+
+       2014-CALCULAR-PROXIMO-ID-CLIENTE    SECTION.
+
+           MOVE ZEROS TO CLIENTE-PROX-ID
+           CALL 'SYSTEM' USING LISTACLIENTE
+           OPEN INPUT CLIENTES
+           IF AS-STATUS-C EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ CLIENTES
+                   IF AS-STATUS-C NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       MOVE ARQ-CLIENTES-ID TO CLIENTE-ID-NUM
+                       IF CLIENTE-ID-NUM > CLIENTE-PROX-ID
+                           MOVE CLIENTE-ID-NUM TO CLIENTE-PROX-ID
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF
+           ADD 1 TO CLIENTE-PROX-ID
+
+           .
+       2014-CALCULAR-PROXIMO-ID-CLIENTE-FIM.
+           EXIT.
+
+       2015-BUSCAR-CLIENTE                 SECTION.
+
+           DISPLAY '1 - Buscar por Nome'
+           DISPLAY '2 - Buscar por CPF'
+           ACCEPT BUSCA-CRITERIO
+
+           MOVE SPACES TO BUSCA-NOME
+           MOVE SPACES TO BUSCA-CPF
+
+           EVALUATE BUSCA-CRITERIO
+           WHEN 1
+               DISPLAY 'Digite o NOME (ou parte dele):'
+               ACCEPT RESPOSTA-GENERICA
+               MOVE RESPOSTA-GENERICA TO BUSCA-NOME
+
+               MOVE 0 TO BUSCA-NOME-LEN
+               PERFORM VARYING BUSCA-IDX FROM 1 BY 1
+                   UNTIL BUSCA-IDX > 20
+                      OR BUSCA-NOME (BUSCA-IDX:1) EQUAL SPACE
+                   ADD 1 TO BUSCA-NOME-LEN
+               END-PERFORM
+           WHEN 2
+               DISPLAY 'Digite o CPF:'
+               ACCEPT RESPOSTA-GENERICA
+               MOVE RESPOSTA-GENERICA TO BUSCA-CPF
+           END-EVALUATE
+
+           CALL 'SYSTEM' USING LISTACLIENTE
+           OPEN INPUT CLIENTES
+           MOVE 0 TO LOOP-LISTA
+           PERFORM UNTIL LOOP-LISTA = 1
+               READ CLIENTES
+               IF AS-STATUS-C NOT EQUAL ZEROS
+                   MOVE 1 TO LOOP-LISTA
+               ELSE
+                   IF ARQ-CLIENTES-FILIAL EQUAL FILIAL-ATUAL
+                       EVALUATE BUSCA-CRITERIO
+                       WHEN 1
+                           PERFORM 2016-COMPARAR-NOME-PARCIAL
+                           IF BUSCA-ACHOU-SIM
+                               PERFORM 2017-EXIBIR-CLIENTE
+                           END-IF
+                       WHEN 2
+                           IF ARQ-CLIENTES-CPF EQUAL BUSCA-CPF
+                               PERFORM 2017-EXIBIR-CLIENTE
+                           END-IF
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE CLIENTES
+
+           .
+       2015-BUSCAR-CLIENTE-FIM.
+           EXIT.
+
+       2016-COMPARAR-NOME-PARCIAL           SECTION.
+
+           MOVE 'N' TO BUSCA-ACHOU
+           IF BUSCA-NOME-LEN > 0
+               PERFORM VARYING BUSCA-POS FROM 1 BY 1
+                   UNTIL BUSCA-POS > 21 - BUSCA-NOME-LEN
+                   IF ARQ-CLIENTES-NOME (BUSCA-POS:BUSCA-NOME-LEN)
+                           EQUAL BUSCA-NOME (1:BUSCA-NOME-LEN)
+                       MOVE 'S' TO BUSCA-ACHOU
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           .
+       2016-COMPARAR-NOME-PARCIAL-FIM.
+           EXIT.
+
+       2017-EXIBIR-CLIENTE                  SECTION.
+
+           DISPLAY ARQ-CLIENTES-ID '                           '
+           DISPLAY ARQ-CLIENTES-NOME '                         '
+           DISPLAY ARQ-CLIENTES-SOBRENOME
+           DISPLAY ARQ-CLIENTES-ENDERECO
+           DISPLAY ARQ-CLIENTES-RG '                           '
+           DISPLAY ARQ-CLIENTES-CPF '                    '
+
+           .
+       2017-EXIBIR-CLIENTE-FIM.
+           EXIT.
+
        2021-ADICIONAR-VEICULO              SECTION.
 
+           PERFORM 2023-CALCULAR-PROXIMO-ID-VEICULO
+
            OPEN OUTPUT VEICULOS
            IF AS-STATUS-V NOT EQUAL ZEROS
                DISPLAY 'ERRO AO ABRIR ARQUIVO'
 
                ELSE
-                   MOVE ZEROS TO ARQ-VEICULOS-ID
+                   MOVE VEICULO-PROX-ID TO ARQ-VEICULOS-ID
                    DISPLAY 'Digite o MODELO:'
                    ACCEPT RESPOSTA-GENERICA
                    MOVE RESPOSTA-GENERICA TO ARQ-VEICULOS-MODELO
@@ -393,6 +708,7 @@
                    MOVE RESPOSTA-GENERICA TO ARQ-VEICULOS-VALOR-COMPRA
                    MOVE SPACES TO ARQ-VEICULOS-ESTADO
                    MOVE ZEROS TO ARQ-VEICULOS-VALOR-DIARIA
+                   MOVE FILIAL-ATUAL TO ARQ-VEICULOS-FILIAL
                    MOVE SPACES TO ARQ-VEICULOS-FIM
 
 
@@ -400,15 +716,131 @@
                    WRITE ARQ-VEICULOS
                    CLOSE VEICULOS
 
+                   DISPLAY 'VEICULO CADASTRADO COM O ID '
+                       ARQ-VEICULOS-ID
+
                    CALL 'SYSTEM' USING ADDVEICULO
 
+           END-IF
 
+           .
+       2021-ADICIONAR-VEICULO-FIM.
+           EXIT.
 
+       2023-CALCULAR-PROXIMO-ID-VEICULO    SECTION.
 
+           MOVE ZEROS TO VEICULO-PROX-ID
+           CALL 'SYSTEM' USING LISTAVEICULO
+           OPEN INPUT VEICULOS
+           IF AS-STATUS-V EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ VEICULOS
+                   IF AS-STATUS-V NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       MOVE ARQ-VEICULOS-ID TO VEICULO-ID-NUM
+                       IF VEICULO-ID-NUM > VEICULO-PROX-ID
+                           MOVE VEICULO-ID-NUM TO VEICULO-PROX-ID
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VEICULOS
            END-IF
+           ADD 1 TO VEICULO-PROX-ID
 
            .
-       2021-ADICIONAR-VEICULO-FIM.
+       2023-CALCULAR-PROXIMO-ID-VEICULO-FIM.
+           EXIT.
+
+       2024-MARCAR-MANUTENCAO               SECTION.
+
+           MOVE 0 TO LOOP-LISTA
+           CALL 'SYSTEM' USING LISTAVEICULO
+           OPEN INPUT VEICULOS
+           PERFORM UNTIL LOOP-LISTA = 1
+               READ VEICULOS
+               IF AS-STATUS-V NOT EQUAL ZEROS
+                   MOVE 1 TO LOOP-LISTA
+               ELSE
+                   IF ARQ-VEICULOS-FILIAL EQUAL FILIAL-ATUAL
+                       DISPLAY ARQ-VEICULOS-ID
+                       DISPLAY ARQ-VEICULOS-MODELO
+                       DISPLAY ARQ-VEICULOS-MARCA
+                       DISPLAY ARQ-VEICULOS-ESTADO
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE VEICULOS
+
+           DISPLAY 'SELECIONE O ID DE UM VEICULO'
+           ACCEPT ARQ-IDS-VEICULOS
+
+           DISPLAY '1 - Colocar em Manutencao'
+           DISPLAY '2 - Retornar para Disponivel'
+           ACCEPT MANUT-OPCAO
+
+           MOVE ARQ-IDS-VEICULOS TO MANUT-VEICULO-ID-BUSCA
+           MOVE ZEROS TO MANUT-VEIC-QTDE
+
+           OPEN INPUT VEICULOS
+           IF AS-STATUS-V NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR ARQUIVO'
+           ELSE
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ VEICULOS
+                   IF AS-STATUS-V NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       IF MANUT-VEIC-QTDE < 500
+                           ADD 1 TO MANUT-VEIC-QTDE
+                           MOVE ARQ-VEICULOS TO
+                               MANUT-VEIC-REC (MANUT-VEIC-QTDE)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VEICULOS
+
+               PERFORM VARYING MANUT-VEIC-IDX FROM 1 BY 1
+                   UNTIL MANUT-VEIC-IDX > MANUT-VEIC-QTDE
+                   MOVE MANUT-VEIC-REC (MANUT-VEIC-IDX) TO ARQ-VEICULOS
+                   MOVE ARQ-VEICULOS-ID TO VEICULO-ID-NUM
+                   IF VEICULO-ID-NUM EQUAL MANUT-VEICULO-ID-BUSCA
+                       EVALUATE MANUT-OPCAO
+                       WHEN 1
+                           MOVE 'Manutencao' TO ARQ-VEICULOS-ESTADO
+                           DISPLAY 'Digite o MOTIVO:'
+                           ACCEPT RESPOSTA-GENERICA
+                           MOVE RESPOSTA-GENERICA TO
+                               ARQ-VEICULOS-MANUT-MOTIVO
+                           DISPLAY 'Digite a DATA PREVISTA DE RETORNO:'
+                           ACCEPT RESPOSTA-GENERICA
+                           MOVE RESPOSTA-GENERICA TO
+                               ARQ-VEICULOS-MANUT-DATA
+                       WHEN 2
+                           MOVE SPACES TO ARQ-VEICULOS-ESTADO
+                           MOVE SPACES TO ARQ-VEICULOS-MANUT-MOTIVO
+                           MOVE SPACES TO ARQ-VEICULOS-MANUT-DATA
+                       END-EVALUATE
+                       MOVE ARQ-VEICULOS TO
+                           MANUT-VEIC-REC (MANUT-VEIC-IDX)
+                   END-IF
+               END-PERFORM
+
+               OPEN OUTPUT VEICULOS
+               PERFORM VARYING MANUT-VEIC-IDX FROM 1 BY 1
+                   UNTIL MANUT-VEIC-IDX > MANUT-VEIC-QTDE
+                   MOVE MANUT-VEIC-REC (MANUT-VEIC-IDX) TO ARQ-VEICULOS
+                   WRITE ARQ-VEICULOS
+               END-PERFORM
+               CLOSE VEICULOS
+
+               CALL 'SYSTEM' USING MANUTVEICULO
+           END-IF
+
+           .
+       2024-MARCAR-MANUTENCAO-FIM.
            EXIT.
 
        2022-VENDER-VEICULO                SECTION.
@@ -420,7 +852,9 @@
                IF AS-STATUS-C NOT EQUAL ZEROS
                    MOVE 1 TO LOOP-LISTA
                ELSE
-                   DISPLAY ARQ-CLIENTES
+                   IF ARQ-CLIENTES-FILIAL EQUAL FILIAL-ATUAL
+                       DISPLAY ARQ-CLIENTES
+                   END-IF
                END-IF
            END-PERFORM
            CLOSE CLIENTES
@@ -435,20 +869,30 @@
                IF AS-STATUS-V NOT EQUAL ZEROS
                    MOVE 1 TO LOOP-LISTA
                ELSE
-
-                   DISPLAY ARQ-VEICULOS
+                   IF ARQ-VEICULOS-FILIAL EQUAL FILIAL-ATUAL
+                       DISPLAY ARQ-VEICULOS
+                   END-IF
                END-IF
            END-PERFORM
            CLOSE VEICULOS
            DISPLAY 'SELECIONE O ID DE UM VEICULO'
            ACCEPT ARQ-IDS-VEICULOS
 
+           MOVE 'VENDERVEICULO' TO ARQ-IDS-OPERACAO
+           MOVE 'P' TO ARQ-IDS-STATUS
+           MOVE FILIAL-ATUAL TO ARQ-IDS-FILIAL
+           ACCEPT ARQ-IDS-DATA FROM DATE YYYYMMDD
            OPEN OUTPUT IDS
            WRITE ARQ-IDS
            CLOSE IDS
 
            CALL 'SYSTEM' USING VENDERVEICULO
 
+           MOVE 'C' TO ARQ-IDS-STATUS
+           OPEN OUTPUT IDS
+           WRITE ARQ-IDS
+           CLOSE IDS
+
            .
        2022-VENDER-VEICULO-FIM.
            EXIT.
@@ -463,7 +907,9 @@
                IF AS-STATUS-C NOT EQUAL ZEROS
                    MOVE 1 TO LOOP-LISTA
                ELSE
-                   DISPLAY ARQ-CLIENTES
+                   IF ARQ-CLIENTES-FILIAL EQUAL FILIAL-ATUAL
+                       DISPLAY ARQ-CLIENTES
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -479,15 +925,17 @@
                IF AS-STATUS-V NOT EQUAL ZEROS
                    MOVE 1 TO LOOP-LISTA
                ELSE
-                   DISPLAY ARQ-VEICULOS-ID
-                   DISPLAY ARQ-VEICULOS-MODELO
-                   DISPLAY ARQ-VEICULOS-MARCA
-                   DISPLAY ARQ-VEICULOS-ANO
-                   DISPLAY ARQ-VEICULOS-PLACA
-                   DISPLAY ARQ-VEICULOS-ESTADO
-                   DISPLAY ARQ-VEICULOS-VALOR-COMPRA
-                   DISPLAY ARQ-VEICULOS-VALOR-DIARIA
-
+                   IF ARQ-VEICULOS-ESTADO EQUAL SPACES
+                       AND ARQ-VEICULOS-FILIAL EQUAL FILIAL-ATUAL
+                       DISPLAY ARQ-VEICULOS-ID
+                       DISPLAY ARQ-VEICULOS-MODELO
+                       DISPLAY ARQ-VEICULOS-MARCA
+                       DISPLAY ARQ-VEICULOS-ANO
+                       DISPLAY ARQ-VEICULOS-PLACA
+                       DISPLAY ARQ-VEICULOS-ESTADO
+                       DISPLAY ARQ-VEICULOS-VALOR-COMPRA
+                       DISPLAY ARQ-VEICULOS-VALOR-DIARIA
+                   END-IF
                END-IF
            END-PERFORM
            CLOSE VEICULOS
@@ -497,11 +945,20 @@
            DISPLAY 'SELECIONE A QUANTIDADE DE DIAS'
            ACCEPT ARQ-IDS-DIAS
 
+           MOVE 'ALUGARVEICULO' TO ARQ-IDS-OPERACAO
+           MOVE 'P' TO ARQ-IDS-STATUS
+           MOVE FILIAL-ATUAL TO ARQ-IDS-FILIAL
+           ACCEPT ARQ-IDS-DATA FROM DATE YYYYMMDD
            OPEN OUTPUT IDS
            WRITE ARQ-IDS
            CLOSE IDS
 
            CALL 'SYSTEM' USING ALUGARVEICULO
+
+           MOVE 'C' TO ARQ-IDS-STATUS
+           OPEN OUTPUT IDS
+           WRITE ARQ-IDS
+           CLOSE IDS
            .
        2031-ALUGAR-VEICULO-FIM.
            EXIT.
@@ -517,6 +974,7 @@
                    MOVE 1 TO LOOP-LISTA
                ELSE
                    IF ARQ-VEICULOS-ESTADO EQUAL 'Ocupado'
+                       AND ARQ-VEICULOS-FILIAL EQUAL FILIAL-ATUAL
                    DISPLAY ARQ-VEICULOS-ID
                    DISPLAY ARQ-VEICULOS-MODELO
                    DISPLAY ARQ-VEICULOS-MARCA
@@ -533,16 +991,401 @@
            DISPLAY 'SELECIONE O ID DE UM VEICULO'
            ACCEPT ARQ-IDS-VEICULOS
 
+           PERFORM 2038-CALCULAR-COBRANCA-DEVOLUCAO
+
+           MOVE 'DEVOLVERVEICULO' TO ARQ-IDS-OPERACAO
+           MOVE 'P' TO ARQ-IDS-STATUS
+           MOVE FILIAL-ATUAL TO ARQ-IDS-FILIAL
+           ACCEPT ARQ-IDS-DATA FROM DATE YYYYMMDD
            OPEN OUTPUT IDS
            WRITE ARQ-IDS
            CLOSE IDS
 
            CALL 'SYSTEM' USING DEVOLVERVEICULO
 
+           MOVE 'C' TO ARQ-IDS-STATUS
+           OPEN OUTPUT IDS
+           WRITE ARQ-IDS
+           CLOSE IDS
+
            .
        2032-DEVOLVER-VEICULO-FIM.
            EXIT.
 
+       2033-RELATORIO-FATURAMENTO           SECTION.
+
+           MOVE ZEROS TO FAT-QTDE-VEIC
+           MOVE ZEROS TO FAT-QTDE-DATA
+
+           OPEN INPUT ALUGUEL
+           IF AS-STATUS-A NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUGUEIS'
+           ELSE
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ ALUGUEL
+                   IF AS-STATUS-A NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       MOVE ARQ-ALUGUEL-VEICULO TO VEICULO-FILIAL-BUSCA
+                       PERFORM 2039-VERIFICAR-FILIAL-VEICULO
+                       IF VEICULO-FILIAL-ENCONTRADA EQUAL FILIAL-ATUAL
+                           MOVE ARQ-ALUGUEL-VALOR TO FAT-VALOR-NUM
+                           PERFORM 2034-ACUMULAR-VEICULO
+                           PERFORM 2035-ACUMULAR-DATA
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ALUGUEL
+
+               DISPLAY '-------------------------------------'
+               DISPLAY 'FATURAMENTO POR VEICULO'
+               DISPLAY '-------------------------------------'
+               PERFORM VARYING FAT-IDX FROM 1 BY 1
+                   UNTIL FAT-IDX > FAT-QTDE-VEIC
+                   DISPLAY 'VEICULO ' FAT-VEIC-ID (FAT-IDX)
+                       '  TOTAL ' FAT-VEIC-TOTAL (FAT-IDX)
+               END-PERFORM
+
+               DISPLAY '-------------------------------------'
+               DISPLAY 'FATURAMENTO POR DATA'
+               DISPLAY '-------------------------------------'
+               PERFORM VARYING FAT-IDX FROM 1 BY 1
+                   UNTIL FAT-IDX > FAT-QTDE-DATA
+                   DISPLAY 'DATA ' FAT-DATA-VALOR (FAT-IDX)
+                       '  TOTAL ' FAT-DATA-TOTAL (FAT-IDX)
+               END-PERFORM
+           END-IF
+
+           .
+       2033-RELATORIO-FATURAMENTO-FIM.
+           EXIT.
+
+       2034-ACUMULAR-VEICULO                SECTION.
+
+           MOVE 'N' TO FAT-ACHOU
+           PERFORM VARYING FAT-IDX FROM 1 BY 1
+               UNTIL FAT-IDX > FAT-QTDE-VEIC
+               IF FAT-VEIC-ID (FAT-IDX) EQUAL ARQ-ALUGUEL-VEICULO
+                   ADD FAT-VALOR-NUM TO FAT-VEIC-TOTAL (FAT-IDX)
+                   MOVE 'S' TO FAT-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF FAT-ACHOU-NAO
+               IF FAT-QTDE-VEIC < 200
+                   ADD 1 TO FAT-QTDE-VEIC
+                   MOVE ARQ-ALUGUEL-VEICULO TO
+                       FAT-VEIC-ID (FAT-QTDE-VEIC)
+                   MOVE FAT-VALOR-NUM TO FAT-VEIC-TOTAL (FAT-QTDE-VEIC)
+               ELSE
+                   DISPLAY 'AVISO: LIMITE DE 200 VEICULOS DISTINTOS '
+                       'ATINGIDO - RELATORIO INCOMPLETO'
+               END-IF
+           END-IF
+
+           .
+       2034-ACUMULAR-VEICULO-FIM.
+           EXIT.
+
+       2035-ACUMULAR-DATA                   SECTION.
+
+           MOVE 'N' TO FAT-ACHOU
+           PERFORM VARYING FAT-IDX FROM 1 BY 1
+               UNTIL FAT-IDX > FAT-QTDE-DATA
+               IF FAT-DATA-VALOR (FAT-IDX) EQUAL ARQ-ALUGUEL-DATA
+                   ADD FAT-VALOR-NUM TO FAT-DATA-TOTAL (FAT-IDX)
+                   MOVE 'S' TO FAT-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF FAT-ACHOU-NAO
+               IF FAT-QTDE-DATA < 200
+                   ADD 1 TO FAT-QTDE-DATA
+                   MOVE ARQ-ALUGUEL-DATA TO
+                       FAT-DATA-VALOR (FAT-QTDE-DATA)
+                   MOVE FAT-VALOR-NUM TO FAT-DATA-TOTAL (FAT-QTDE-DATA)
+               ELSE
+                   DISPLAY 'AVISO: LIMITE DE 200 DATAS DISTINTAS '
+                       'ATINGIDO - RELATORIO INCOMPLETO'
+               END-IF
+           END-IF
+
+           .
+       2035-ACUMULAR-DATA-FIM.
+           EXIT.
+
+       2036-RELATORIO-ATRASOS                SECTION.
+
+           ACCEPT HOJE-YYYYMMDD FROM DATE YYYYMMDD
+           COMPUTE HOJE-INTEGER = FUNCTION INTEGER-OF-DATE
+               (HOJE-YYYYMMDD)
+
+           MOVE ZEROS TO ATRASO-VEIC-QTDE
+
+           OPEN INPUT ALUGUEL
+           IF AS-STATUS-A NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE ALUGUEIS'
+           ELSE
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ ALUGUEL
+                   IF AS-STATUS-A NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       MOVE ARQ-ALUGUEL-VEICULO TO VEICULO-FILIAL-BUSCA
+                       PERFORM 2039-VERIFICAR-FILIAL-VEICULO
+                       IF VEICULO-FILIAL-ENCONTRADA EQUAL FILIAL-ATUAL
+                       STRING ARQ-ALUGUEL-DATA (7:4)
+                           ARQ-ALUGUEL-DATA (4:2)
+                           ARQ-ALUGUEL-DATA (1:2)
+                           DELIMITED BY SIZE INTO ALUG-DATA-EDITADA
+                       MOVE ALUG-DATA-EDITADA TO ALUG-DATA-YYYYMMDD
+                       COMPUTE ALUG-DATA-INTEGER =
+                           FUNCTION INTEGER-OF-DATE (ALUG-DATA-YYYYMMDD)
+
+                       MOVE 'N' TO ATRASO-ACHOU
+                       MOVE 1 TO ATRASO-VEIC-IDX
+                       PERFORM UNTIL ATRASO-VEIC-IDX > ATRASO-VEIC-QTDE
+                           IF ATRASO-VEIC-ID (ATRASO-VEIC-IDX) EQUAL
+                               ARQ-ALUGUEL-VEICULO
+                               MOVE 'S' TO ATRASO-ACHOU
+                               IF ALUG-DATA-INTEGER >
+                                   ATRASO-VEIC-DATA-INT
+                                       (ATRASO-VEIC-IDX)
+                                   MOVE ARQ-ALUGUEL-CLIENTE TO
+                                     ATRASO-VEIC-CLIENTE
+                                       (ATRASO-VEIC-IDX)
+                                   MOVE ARQ-ALUGUEL-DIAS TO
+                                     ATRASO-VEIC-DIAS (ATRASO-VEIC-IDX)
+                                   MOVE ARQ-ALUGUEL-DATA TO
+                                     ATRASO-VEIC-DATA (ATRASO-VEIC-IDX)
+                                   MOVE ALUG-DATA-INTEGER TO
+                                     ATRASO-VEIC-DATA-INT
+                                       (ATRASO-VEIC-IDX)
+                               END-IF
+                           END-IF
+                           ADD 1 TO ATRASO-VEIC-IDX
+                       END-PERFORM
+
+                       IF ATRASO-ACHOU-NAO
+                           IF ATRASO-VEIC-QTDE < 200
+                               ADD 1 TO ATRASO-VEIC-QTDE
+                               MOVE ARQ-ALUGUEL-VEICULO TO
+                                   ATRASO-VEIC-ID (ATRASO-VEIC-QTDE)
+                               MOVE ARQ-ALUGUEL-CLIENTE TO
+                                   ATRASO-VEIC-CLIENTE
+                                       (ATRASO-VEIC-QTDE)
+                               MOVE ARQ-ALUGUEL-DIAS TO
+                                   ATRASO-VEIC-DIAS (ATRASO-VEIC-QTDE)
+                               MOVE ARQ-ALUGUEL-DATA TO
+                                   ATRASO-VEIC-DATA (ATRASO-VEIC-QTDE)
+                               MOVE ALUG-DATA-INTEGER TO
+                                   ATRASO-VEIC-DATA-INT
+                                       (ATRASO-VEIC-QTDE)
+                           ELSE
+                               DISPLAY 'AVISO: LIMITE DE 200 VEICULOS '
+                                   'DISTINTOS ATINGIDO - RELATORIO '
+                                   'INCOMPLETO'
+                           END-IF
+                       END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ALUGUEL
+
+               DISPLAY '-------------------------------------'
+               DISPLAY 'LOCACOES EM ATRASO'
+               DISPLAY '-------------------------------------'
+               MOVE 1 TO ATRASO-VEIC-IDX
+               PERFORM UNTIL ATRASO-VEIC-IDX > ATRASO-VEIC-QTDE
+                   COMPUTE ALUG-DATA-PREVISTA-INTEGER =
+                       ATRASO-VEIC-DATA-INT (ATRASO-VEIC-IDX) +
+                       ATRASO-VEIC-DIAS (ATRASO-VEIC-IDX)
+                   IF ALUG-DATA-PREVISTA-INTEGER < HOJE-INTEGER
+                       MOVE ATRASO-VEIC-ID (ATRASO-VEIC-IDX) TO
+                           VEICULO-OCUPADO-ID-BUSCA
+                       PERFORM 2037-VERIFICAR-VEICULO-OCUPADO
+                       IF VEICULO-OCUPADO-SIM
+                           DISPLAY 'VEICULO '
+                               ATRASO-VEIC-ID (ATRASO-VEIC-IDX)
+                               ' CLIENTE '
+                               ATRASO-VEIC-CLIENTE (ATRASO-VEIC-IDX)
+                               ' DATA LOCACAO '
+                               ATRASO-VEIC-DATA (ATRASO-VEIC-IDX)
+                               ' DIAS '
+                               ATRASO-VEIC-DIAS (ATRASO-VEIC-IDX)
+                       END-IF
+                   END-IF
+                   ADD 1 TO ATRASO-VEIC-IDX
+               END-PERFORM
+           END-IF
+
+           .
+       2036-RELATORIO-ATRASOS-FIM.
+           EXIT.
+
+       2037-VERIFICAR-VEICULO-OCUPADO        SECTION.
+
+           MOVE 'N' TO VEICULO-OCUPADO
+           OPEN INPUT VEICULOS
+           IF AS-STATUS-V EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA-VEIC
+               PERFORM UNTIL LOOP-LISTA-VEIC = 1
+                   READ VEICULOS
+                   IF AS-STATUS-V NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA-VEIC
+                   ELSE
+                       MOVE ARQ-VEICULOS-ID TO VEICULO-ID-NUM
+                       IF VEICULO-ID-NUM EQUAL VEICULO-OCUPADO-ID-BUSCA
+                           AND ARQ-VEICULOS-ESTADO EQUAL 'Ocupado'
+                           MOVE 'S' TO VEICULO-OCUPADO
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VEICULOS
+           END-IF
+
+           .
+       2037-VERIFICAR-VEICULO-OCUPADO-FIM.
+           EXIT.
+
+       2039-VERIFICAR-FILIAL-VEICULO         SECTION.
+
+           MOVE SPACES TO VEICULO-FILIAL-ENCONTRADA
+           OPEN INPUT VEICULOS
+           IF AS-STATUS-V EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA-VEIC
+               PERFORM UNTIL LOOP-LISTA-VEIC = 1
+                   READ VEICULOS
+                   IF AS-STATUS-V NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA-VEIC
+                   ELSE
+                       MOVE ARQ-VEICULOS-ID TO VEICULO-ID-NUM
+                       IF VEICULO-ID-NUM EQUAL VEICULO-FILIAL-BUSCA
+                           MOVE ARQ-VEICULOS-FILIAL TO
+                               VEICULO-FILIAL-ENCONTRADA
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VEICULOS
+           END-IF
+
+           .
+       2039-VERIFICAR-FILIAL-VEICULO-FIM.
+           EXIT.
+
+       2038-CALCULAR-COBRANCA-DEVOLUCAO      SECTION.
+
+           MOVE ARQ-IDS-VEICULOS TO DEVOL-VEICULO-ID
+           MOVE ZEROS TO DEVOL-DIAS
+                         DEVOL-CLIENTE-ID
+                         DEVOL-VALOR-DIARIA
+                         DEVOL-VALOR-TOTAL
+           MOVE SPACES TO DEVOL-CLIENTE-NOME
+                          DEVOL-CLIENTE-SOBRENOME
+           MOVE 'N' TO DEVOL-ALUGUEL-ACHOU
+                       DEVOL-VEICULO-ACHOU
+                       DEVOL-CLIENTE-ACHOU
+           MOVE ZEROS TO DEVOL-DATA-INTEGER
+
+           OPEN INPUT ALUGUEL
+           IF AS-STATUS-A EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ ALUGUEL
+                   IF AS-STATUS-A NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       IF ARQ-ALUGUEL-VEICULO EQUAL DEVOL-VEICULO-ID
+                           STRING ARQ-ALUGUEL-DATA (7:4)
+                               ARQ-ALUGUEL-DATA (4:2)
+                               ARQ-ALUGUEL-DATA (1:2)
+                               DELIMITED BY SIZE INTO ALUG-DATA-EDITADA
+                           MOVE ALUG-DATA-EDITADA TO ALUG-DATA-YYYYMMDD
+                           COMPUTE ALUG-DATA-INTEGER =
+                               FUNCTION INTEGER-OF-DATE
+                                   (ALUG-DATA-YYYYMMDD)
+                           IF DEVOL-ALUGUEL-ACHOU-NAO
+                               OR ALUG-DATA-INTEGER > DEVOL-DATA-INTEGER
+                               MOVE ARQ-ALUGUEL-DIAS TO DEVOL-DIAS
+                               MOVE ARQ-ALUGUEL-CLIENTE TO
+                                   DEVOL-CLIENTE-ID
+                               MOVE ALUG-DATA-INTEGER TO
+                                   DEVOL-DATA-INTEGER
+                               MOVE 'S' TO DEVOL-ALUGUEL-ACHOU
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ALUGUEL
+           END-IF
+
+           OPEN INPUT VEICULOS
+           IF AS-STATUS-V EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ VEICULOS
+                   IF AS-STATUS-V NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       MOVE ARQ-VEICULOS-ID TO VEICULO-ID-NUM
+                       IF VEICULO-ID-NUM EQUAL DEVOL-VEICULO-ID
+                           MOVE ARQ-VEICULOS-VALOR-DIARIA TO
+                               DEVOL-VALOR-DIARIA
+                           MOVE 'S' TO DEVOL-VEICULO-ACHOU
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE VEICULOS
+           END-IF
+
+           CALL 'SYSTEM' USING LISTACLIENTE
+           OPEN INPUT CLIENTES
+           IF AS-STATUS-C EQUAL ZEROS
+               MOVE 0 TO LOOP-LISTA
+               PERFORM UNTIL LOOP-LISTA = 1
+                   READ CLIENTES
+                   IF AS-STATUS-C NOT EQUAL ZEROS
+                       MOVE 1 TO LOOP-LISTA
+                   ELSE
+                       MOVE ARQ-CLIENTES-ID TO CLIENTE-ID-NUM
+                       IF CLIENTE-ID-NUM EQUAL DEVOL-CLIENTE-ID
+                           MOVE ARQ-CLIENTES-NOME TO
+                               DEVOL-CLIENTE-NOME
+                           MOVE ARQ-CLIENTES-SOBRENOME TO
+                               DEVOL-CLIENTE-SOBRENOME
+                           MOVE 'S' TO DEVOL-CLIENTE-ACHOU
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF
+
+           IF DEVOL-ALUGUEL-ACHOU-NAO OR DEVOL-VEICULO-ACHOU-NAO
+               OR DEVOL-CLIENTE-ACHOU-NAO
+               DISPLAY 'AVISO: NAO FOI POSSIVEL CALCULAR A COBRANCA '
+                   'DE DEVOLUCAO - REGISTRO DE ALUGUEL, VEICULO OU '
+                   'CLIENTE NAO ENCONTRADO'
+           ELSE
+               COMPUTE DEVOL-VALOR-TOTAL =
+                   DEVOL-DIAS * DEVOL-VALOR-DIARIA
+
+               DISPLAY '-------------------------------------'
+               DISPLAY 'RECIBO DE DEVOLUCAO'
+               DISPLAY '-------------------------------------'
+               DISPLAY 'CLIENTE  : ' DEVOL-CLIENTE-NOME ' '
+                   DEVOL-CLIENTE-SOBRENOME
+               DISPLAY 'VEICULO  : ' DEVOL-VEICULO-ID
+               DISPLAY 'DIAS     : ' DEVOL-DIAS
+               DISPLAY 'VALOR/DIA: ' DEVOL-VALOR-DIARIA
+               DISPLAY 'TOTAL    : ' DEVOL-VALOR-TOTAL
+               DISPLAY '-------------------------------------'
+           END-IF
+
+           .
+       2038-CALCULAR-COBRANCA-DEVOLUCAO-FIM.
+           EXIT.
 
 
        3000-FINALIZAR                      SECTION.
